@@ -0,0 +1,303 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GORBASM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOURCE-FILE ASSIGN TO DYNAMIC SOURCE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OBJECT-FILE ASSIGN TO DYNAMIC OBJECT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SOURCE-FILE.
+       01 SOURCE-RECORD              PIC X(80).
+
+       FD OBJECT-FILE.
+       01 OBJECT-RECORD.
+         03 OBJ-OPCODE-RECORD        PIC X(1).
+         03 OBJ-OPERAND-RECORD       PIC S9(3)
+                                      SIGN IS TRAILING SEPARATE
+                                      CHARACTER.
+
+       WORKING-STORAGE SECTION.
+       01 SOURCE-PATH                PIC X(200).
+       01 OBJECT-PATH                PIC X(200).
+       01 ARG-COUNT                  PIC 9(3).
+       01 ERROR-STRING               PIC X(100) VALUE SPACES.
+       01 EOF                        PIC X(1).
+       01 RAW-LINE                   PIC 9(4).
+       01 OBJ-LINE                   PIC 9(4).
+       01 SOURCE-LINE.
+         03 SRC-LABEL                PIC X(8).
+         03 FILLER                   PIC X(1).
+         03 SRC-MNEMONIC             PIC X(5).
+         03 FILLER                   PIC X(1).
+         03 SRC-OPERAND              PIC X(8).
+         03 SRC-OPERAND-NUM REDEFINES SRC-OPERAND.
+           05 SRC-OPERAND-DIGITS     PIC 9(3).
+           05 SRC-OPERAND-SIGN-CHAR  PIC X(1).
+           05 SRC-OPERAND-REST       PIC X(4).
+         03 FILLER                   PIC X(57).
+       01 SOURCE-TABLE.
+         03 SOURCE-ENTRY OCCURS 999 TIMES.
+           05 TBL-MNEMONIC           PIC X(5).
+           05 TBL-OPERAND            PIC X(8).
+           05 TBL-RAW-LINE           PIC 9(4).
+       01 SYMBOL-TABLE.
+         03 SYMBOL-COUNT             PIC 9(4) VALUE 0.
+         03 SYMBOL-ENTRY OCCURS 999 TIMES.
+           05 SYM-NAME                PIC X(8).
+           05 SYM-VALUE               PIC 9(4).
+       01 SYMBOL-INDEX                PIC 9(4).
+       01 SYMBOL-FOUND                PIC X(1).
+         88 SYMBOL-IS-FOUND           VALUE "Y".
+       01 SYMBOL-VALUE-HOLD            PIC 9(4).
+       01 OPCODE-DIGIT                 PIC X(1).
+       01 OPERAND-VALUE                PIC S9(3)
+                                        SIGN IS TRAILING SEPARATE
+                                        CHARACTER.
+       01 MNEMONIC-KNOWN               PIC X(1).
+         88 MNEMONIC-IS-KNOWN          VALUE "Y".
+       01 TBL-LAST-LINE                PIC 9(4).
+
+      *****************************************************
+      * SOURCE-RECORD LAYOUT (80 bytes, fixed field form)   *
+      *   1- 8  SRC-LABEL     label defined on this line,   *
+      *                       blank if none                 *
+      *      9  FILLER        (space)                       *
+      *  10-14  SRC-MNEMONIC  HALT/LOAD/STORE/ADD/SUB/       *
+      *                       LOADI/JMP/JZ/JNZ/OUT           *
+      *     15  FILLER        (space)                       *
+      *  16-23  SRC-OPERAND   a 3-digit zero-padded literal  *
+      *                       address/value, left-justified, *
+      *                       optionally followed by a       *
+      *                       trailing "-" for a negative    *
+      *                       LOADI value (e.g. "100" or     *
+      *                       "100-"), trailing bytes blank; *
+      *                       or a label name to be resolved *
+      *                       against a label defined        *
+      *                       elsewhere in the deck          *
+      *  24-80  FILLER        free for comments              *
+      * A line with "*" in column 1, or a wholly blank line, *
+      * is a comment and generates no OBJECT-FILE record.    *
+      * OBJ-LINE numbers (and therefore label values) count  *
+      * only real instruction lines, matching the FILE-LINE  *
+      * numbering GORBISTA itself uses for jump targets.      *
+      *****************************************************
+
+       PROCEDURE DIVISION.
+           PERFORM ASSEMBLE-PASS-ONE THRU ASSEMBLE-PASS-ONE-FN.
+           IF ERROR-STRING = SPACES
+             PERFORM ASSEMBLE-PASS-TWO THRU ASSEMBLE-PASS-TWO-FN
+           END-IF.
+
+       EXIT-PROGRAM.
+           IF ERROR-STRING NOT = SPACES
+             DISPLAY
+               "Error in " ERROR-STRING
+             END-DISPLAY
+             MOVE 16 TO RETURN-CODE
+           ELSE
+             MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       ASSEMBLE-PASS-ONE.
+      *-------------------*
+           ACCEPT ARG-COUNT
+             FROM ARGUMENT-NUMBER
+           END-ACCEPT.
+           IF ARG-COUNT NOT = 2
+             STRING "ASSEMBLE-PASS-ONE | Wrong number of arguments: "
+               ARG-COUNT
+               INTO ERROR-STRING
+             END-STRING
+             GO EXIT-PROGRAM
+           END-IF.
+
+           ACCEPT SOURCE-PATH
+             FROM ARGUMENT-VALUE
+           END-ACCEPT.
+           ACCEPT OBJECT-PATH
+             FROM ARGUMENT-VALUE
+           END-ACCEPT.
+
+           MOVE 0   TO RAW-LINE.
+           MOVE 0   TO OBJ-LINE.
+           MOVE "N" TO EOF.
+           OPEN INPUT SOURCE-FILE.
+           PERFORM UNTIL EOF = "Y"
+             IF RAW-LINE > 999
+               STRING "ASSEMBLE-PASS-ONE | Deck exceeds table size"
+                 " (999): " RAW-LINE
+                 INTO ERROR-STRING
+               END-STRING
+               MOVE "Y" TO EOF
+             ELSE
+               READ SOURCE-FILE INTO SOURCE-LINE
+                 AT END
+                   MOVE "Y" TO EOF
+                 NOT AT END
+                   ADD 1 TO RAW-LINE
+                     GIVING RAW-LINE
+                   END-ADD
+                   IF SOURCE-LINE NOT = SPACES
+                      AND SRC-LABEL (1:1) NOT = "*"
+                     ADD 1 TO OBJ-LINE
+                       GIVING OBJ-LINE
+                     END-ADD
+                     IF OBJ-LINE > 999
+                       STRING "ASSEMBLE-PASS-ONE | Object exceeds table"
+                         " size (999): " OBJ-LINE
+                         INTO ERROR-STRING
+                       END-STRING
+                       MOVE "Y" TO EOF
+                     ELSE
+                       MOVE SRC-MNEMONIC TO TBL-MNEMONIC (OBJ-LINE)
+                       MOVE SRC-OPERAND  TO TBL-OPERAND (OBJ-LINE)
+                       MOVE RAW-LINE     TO TBL-RAW-LINE (OBJ-LINE)
+                       IF SRC-LABEL NOT = SPACES
+                          AND SRC-LABEL (1:1) NOT = "*"
+                         PERFORM DEFINE-SYMBOL THRU DEFINE-SYMBOL-FN
+                       END-IF
+                     END-IF
+                   END-IF
+               END-READ
+             END-IF
+           END-PERFORM.
+           CLOSE SOURCE-FILE.
+           MOVE OBJ-LINE TO TBL-LAST-LINE.
+       ASSEMBLE-PASS-ONE-FN.
+      *----------------------*
+           EXIT.
+
+       DEFINE-SYMBOL.
+      *----------------*
+           MOVE "N" TO SYMBOL-FOUND.
+           PERFORM VARYING SYMBOL-INDEX FROM 1 BY 1
+             UNTIL SYMBOL-INDEX > SYMBOL-COUNT
+                OR SYMBOL-IS-FOUND
+             IF SYM-NAME (SYMBOL-INDEX) = SRC-LABEL
+               MOVE "Y" TO SYMBOL-FOUND
+             END-IF
+           END-PERFORM.
+           IF SYMBOL-IS-FOUND
+             STRING "ASSEMBLE-PASS-ONE | Duplicate label at line "
+               RAW-LINE ": " SRC-LABEL
+               INTO ERROR-STRING
+             END-STRING
+             MOVE "Y" TO EOF
+             GO DEFINE-SYMBOL-FN
+           END-IF.
+           ADD 1 TO SYMBOL-COUNT GIVING SYMBOL-COUNT.
+           MOVE SRC-LABEL TO SYM-NAME (SYMBOL-COUNT).
+           MOVE OBJ-LINE  TO SYM-VALUE (SYMBOL-COUNT).
+       DEFINE-SYMBOL-FN.
+      *-------------------*
+           EXIT.
+
+       ASSEMBLE-PASS-TWO.
+      *-------------------*
+           OPEN OUTPUT OBJECT-FILE.
+           PERFORM EMIT-INSTRUCTION THRU EMIT-INSTRUCTION-FN
+             VARYING OBJ-LINE FROM 1 BY 1
+             UNTIL OBJ-LINE > TBL-LAST-LINE
+                OR ERROR-STRING NOT = SPACES.
+           CLOSE OBJECT-FILE.
+       ASSEMBLE-PASS-TWO-FN.
+      *--------------------*
+           EXIT.
+
+       EMIT-INSTRUCTION.
+      *------------------*
+           MOVE "N" TO MNEMONIC-KNOWN.
+           EVALUATE TBL-MNEMONIC (OBJ-LINE)
+             WHEN "HALT"
+               MOVE "0" TO OPCODE-DIGIT
+               MOVE "Y" TO MNEMONIC-KNOWN
+             WHEN "LOAD"
+               MOVE "1" TO OPCODE-DIGIT
+               MOVE "Y" TO MNEMONIC-KNOWN
+             WHEN "STORE"
+               MOVE "2" TO OPCODE-DIGIT
+               MOVE "Y" TO MNEMONIC-KNOWN
+             WHEN "ADD"
+               MOVE "3" TO OPCODE-DIGIT
+               MOVE "Y" TO MNEMONIC-KNOWN
+             WHEN "SUB"
+               MOVE "4" TO OPCODE-DIGIT
+               MOVE "Y" TO MNEMONIC-KNOWN
+             WHEN "LOADI"
+               MOVE "5" TO OPCODE-DIGIT
+               MOVE "Y" TO MNEMONIC-KNOWN
+             WHEN "JMP"
+               MOVE "6" TO OPCODE-DIGIT
+               MOVE "Y" TO MNEMONIC-KNOWN
+             WHEN "JZ"
+               MOVE "7" TO OPCODE-DIGIT
+               MOVE "Y" TO MNEMONIC-KNOWN
+             WHEN "JNZ"
+               MOVE "8" TO OPCODE-DIGIT
+               MOVE "Y" TO MNEMONIC-KNOWN
+             WHEN "OUT"
+               MOVE "9" TO OPCODE-DIGIT
+               MOVE "Y" TO MNEMONIC-KNOWN
+           END-EVALUATE.
+           IF NOT MNEMONIC-IS-KNOWN
+             STRING "ASSEMBLE-PASS-TWO | Bad mnemonic at line "
+               TBL-RAW-LINE (OBJ-LINE) ": " TBL-MNEMONIC (OBJ-LINE)
+               INTO ERROR-STRING
+             END-STRING
+             GO EMIT-INSTRUCTION-FN
+           END-IF.
+           PERFORM RESOLVE-OPERAND THRU RESOLVE-OPERAND-FN.
+           IF ERROR-STRING = SPACES
+             MOVE OPCODE-DIGIT  TO OBJ-OPCODE-RECORD
+             MOVE OPERAND-VALUE TO OBJ-OPERAND-RECORD
+             WRITE OBJECT-RECORD
+           END-IF.
+       EMIT-INSTRUCTION-FN.
+      *----------------------*
+           EXIT.
+
+       RESOLVE-OPERAND.
+      *------------------*
+           IF TBL-OPERAND (OBJ-LINE) = SPACES
+             MOVE 0 TO OPERAND-VALUE
+             GO RESOLVE-OPERAND-FN
+           END-IF.
+           MOVE TBL-OPERAND (OBJ-LINE) TO SRC-OPERAND.
+           IF SRC-OPERAND-DIGITS IS NUMERIC
+              AND SRC-OPERAND-REST = SPACES
+              AND (SRC-OPERAND-SIGN-CHAR = SPACE
+                OR SRC-OPERAND-SIGN-CHAR = "+"
+                OR SRC-OPERAND-SIGN-CHAR = "-")
+             IF SRC-OPERAND-SIGN-CHAR = "-"
+               COMPUTE OPERAND-VALUE = SRC-OPERAND-DIGITS * -1
+             ELSE
+               MOVE SRC-OPERAND-DIGITS TO OPERAND-VALUE
+             END-IF
+             GO RESOLVE-OPERAND-FN
+           END-IF.
+           MOVE "N" TO SYMBOL-FOUND.
+           PERFORM VARYING SYMBOL-INDEX FROM 1 BY 1
+             UNTIL SYMBOL-INDEX > SYMBOL-COUNT
+                OR SYMBOL-IS-FOUND
+             IF SYM-NAME (SYMBOL-INDEX) = TBL-OPERAND (OBJ-LINE)
+               MOVE "Y" TO SYMBOL-FOUND
+               MOVE SYM-VALUE (SYMBOL-INDEX) TO SYMBOL-VALUE-HOLD
+             END-IF
+           END-PERFORM.
+           IF NOT SYMBOL-IS-FOUND
+             STRING "ASSEMBLE-PASS-TWO | Undefined label at line "
+               TBL-RAW-LINE (OBJ-LINE) ": " TBL-OPERAND (OBJ-LINE)
+               INTO ERROR-STRING
+             END-STRING
+             GO RESOLVE-OPERAND-FN
+           END-IF.
+           MOVE SYMBOL-VALUE-HOLD TO OPERAND-VALUE.
+       RESOLVE-OPERAND-FN.
+      *--------------------*
+           EXIT.
