@@ -6,72 +6,521 @@
        FILE-CONTROL.
            SELECT PROGRAM-FILE ASSIGN TO DYNAMIC PROGRAM-PATH
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRACE-FILE ASSIGN TO "TRACE-FILE"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT-FILE"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CHECKPOINT-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "REPORT-FILE"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD PROGRAM-FILE.
        01 INSTRUCTION-RECORD.
          03 OPCODE-RECORD      PIC X(1).
-         03 OPERAND-RECORD     PIC 9(3).
-         
+         03 OPERAND-RECORD     PIC S9(3)
+                                SIGN IS TRAILING SEPARATE CHARACTER.
+
+       FD TRACE-FILE.
+       01 TRACE-RECORD          PIC X(80).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+         03 CKP-PC              PIC 9(4).
+         03 CKP-X               PIC S9(3)
+                                 SIGN IS TRAILING SEPARATE CHARACTER.
+         03 CKP-RAM             PIC S9(3)
+                                 SIGN IS TRAILING SEPARATE CHARACTER
+                                 OCCURS 999 TIMES.
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD         PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 GORBISTA.
-         03 PC                 PIC 9(3).
-         03 X                  PIC 9(3).
-         03 RAM                PIC 9(3) OCCURS 256 TIMES.
-         03 INSTRUCTION                 OCCURS 256 TIMES.
+         03 PC                 PIC 9(4).
+         03 X                  PIC S9(3)
+                                SIGN IS TRAILING SEPARATE CHARACTER
+                                VALUE 0.
+         03 RAM                PIC S9(3)
+                                SIGN IS TRAILING SEPARATE CHARACTER
+                                OCCURS 999 TIMES
+                                VALUE 0.
+         03 INSTRUCTION                 OCCURS 999 TIMES.
            05 OPCODE           PIC X(1).
-           05 OPERAND          PIC 9(3).
+           05 OPERAND          PIC S9(3)
+                                SIGN IS TRAILING SEPARATE CHARACTER.
        01 PROGRAM-PATH         PIC X(200).
        01 ARG-COUNT            PIC 9(3).
-       01 ERROR-STRING         PIC X(100). 
+       01 ERROR-STRING         PIC X(100) VALUE SPACES.
        01 EOF                  PIC X(1).
-       01 FILE-LINE            PIC 9(3).
+       01 FILE-LINE            PIC 9(4).
+       01 RUN-SWITCH           PIC X(1) VALUE "N".
+         88 PROGRAM-HALTED     VALUE "Y".
+       01 RAM-SUBSCRIPT        PIC 9(4).
+       01 LAST-LINE            PIC 9(4).
+       01 VALIDATE-INDEX       PIC 9(4).
+       01 FETCH-PC             PIC 9(4).
+       01 RAM-TOUCHED          PIC 9(3).
+       01 RESTART-SWITCH       PIC X(1) VALUE "N".
+         88 RESTART-REQUESTED  VALUE "Y".
+       01 SWITCH-INDEX         PIC 9(3).
+       01 SWITCH-ARG           PIC X(20).
+       01 SWITCH-KEYWORD       PIC X(10).
+       01 SWITCH-VALUE         PIC X(10).
+       01 SWITCH-VALUE-NUM REDEFINES SWITCH-VALUE.
+         03 SWITCH-VALUE-DIGITS   PIC 9(3).
+         03 SWITCH-VALUE-SIGN     PIC X(1).
+         03 SWITCH-VALUE-REST     PIC X(6).
+       01 QUIET-SWITCH         PIC X(1) VALUE "N".
+         88 QUIET-MODE         VALUE "Y".
+       01 INITIAL-X            PIC S9(3)
+                                SIGN IS TRAILING SEPARATE CHARACTER
+                                VALUE 0.
+       01 INITIAL-X-SWITCH     PIC X(1) VALUE "N".
+         88 INITIAL-X-GIVEN    VALUE "Y".
+       01 START-PC             PIC 9(4) VALUE 1.
+       01 START-PC-SWITCH      PIC X(1) VALUE "N".
+         88 START-PC-GIVEN     VALUE "Y".
+       01 CHECKPOINT-STATUS    PIC X(2).
+       01 CHECKPOINT-FOUND     PIC X(1) VALUE "N".
+       01 CHECKPOINT-SNAPSHOT.
+         03 CKP-SAVED-PC       PIC 9(4).
+         03 CKP-SAVED-X        PIC S9(3)
+                                SIGN IS TRAILING SEPARATE CHARACTER.
+         03 CKP-SAVED-RAM      PIC S9(3)
+                                SIGN IS TRAILING SEPARATE CHARACTER
+                                OCCURS 999 TIMES.
+       01 CHECKPOINT-INTERVAL  PIC 9(3) VALUE 010.
+       01 CHECKPOINT-COUNTER   PIC 9(3) VALUE 0.
+       01 RAM-COPY-INDEX       PIC 9(4).
+       01 TRACE-LINE.
+         03 TRC-PC             PIC 9(4).
+         03 FILLER             PIC X(1) VALUE SPACE.
+         03 TRC-OPCODE         PIC X(1).
+         03 FILLER             PIC X(1) VALUE SPACE.
+         03 TRC-OPERAND        PIC S9(3)
+                                SIGN IS TRAILING SEPARATE CHARACTER.
+         03 FILLER             PIC X(1) VALUE SPACE.
+         03 TRC-X              PIC S9(3)
+                                SIGN IS TRAILING SEPARATE CHARACTER.
+         03 FILLER             PIC X(1) VALUE SPACE.
+         03 TRC-RAM-TOUCHED    PIC 9(3).
+         03 FILLER             PIC X(62) VALUE SPACES.
+       01 EXECUTED-SWITCH      PIC X(1) VALUE "N".
+         88 PROGRAM-WAS-EXECUTED VALUE "Y".
+       01 REPORT-RAM-SLOT      PIC 9(4).
+       01 REPORT-COLUMN        PIC 9(2).
+       01 REPORT-RAM-LINE.
+         03 RPT-RAM-START       PIC 9(3).
+         03 FILLER              PIC X(1) VALUE ":".
+         03 RPT-RAM-VALUES OCCURS 10 TIMES.
+           05 FILLER             PIC X(1) VALUE SPACE.
+           05 RPT-RAM-VALUE      PIC S9(3)
+                                  SIGN IS TRAILING SEPARATE CHARACTER.
+           05 RPT-RAM-VALUE-X REDEFINES RPT-RAM-VALUE PIC X(4).
+
+      *****************************************************
+      * OPCODE-RECORD VALUES                               *
+      *   0 HALT   - stop execution                        *
+      *   1 LOAD   - X <- RAM (OPERAND)                     *
+      *   2 STORE  - RAM (OPERAND) <- X                     *
+      *   3 ADD    - X <- X + RAM (OPERAND)                 *
+      *   4 SUB    - X <- X - RAM (OPERAND)                 *
+      *   5 LOADI  - X <- OPERAND                           *
+      *   6 JMP    - PC <- OPERAND                          *
+      *   7 JZ     - IF X = 0 THEN PC <- OPERAND            *
+      *   8 JNZ    - IF X NOT = 0 THEN PC <- OPERAND        *
+      *   9 OUT    - DISPLAY X                              *
+      * RAM is addressed 000-998; OPERAND holds the address *
+      * and RAM (OPERAND + 1) is the COBOL table slot. The   *
+      * deck itself may run up to 999 lines (FILE-LINE).     *
+      * X and RAM hold signed values (PIC S9(3), trailing    *
+      * separate sign character) so SUB can net a debit      *
+      * against a credit and leave X negative. OPERAND-      *
+      * RECORD is signed the same way, but only LOADI may    *
+      * carry a negative OPERAND-RECORD - LOAD/STORE/ADD/    *
+      * SUB/JMP/JZ/JNZ operands are always addresses and      *
+      * VALIDATE-PROGRAM rejects a negative one.              *
+      *****************************************************
 
        PROCEDURE DIVISION.
            PERFORM LOAD-PROGRAM THRU LOAD-PROGRAM-FN.
+           PERFORM VALIDATE-PROGRAM THRU VALIDATE-PROGRAM-FN.
+           IF ERROR-STRING = SPACES
+             PERFORM EXECUTE-PROGRAM THRU EXECUTE-PROGRAM-FN
+           END-IF.
 
        EXIT-PROGRAM.
            IF ERROR-STRING NOT = SPACES
-             DISPLAY 
+             DISPLAY
                "Error in " ERROR-STRING
              END-DISPLAY
+             MOVE 16 TO RETURN-CODE
+           ELSE
+             MOVE 0 TO RETURN-CODE
+           END-IF.
+           IF PROGRAM-WAS-EXECUTED
+             PERFORM WRITE-REPORT THRU WRITE-REPORT-FN
            END-IF.
            STOP RUN.
 
        LOAD-PROGRAM.
       *-------------*
-           ACCEPT ARG-COUNT 
+           ACCEPT ARG-COUNT
              FROM ARGUMENT-NUMBER
            END-ACCEPT.
-           IF ARG-COUNT NOT = 1
-             STRING "LOAD-PROGRAM | Wrong number of arguments: " 
+           IF ARG-COUNT < 1 OR ARG-COUNT > 5
+             STRING "LOAD-PROGRAM | Wrong number of arguments: "
                ARG-COUNT
                INTO ERROR-STRING
              END-STRING
              GO EXIT-PROGRAM
            END-IF.
 
-           ACCEPT PROGRAM-PATH 
+           ACCEPT PROGRAM-PATH
              FROM ARGUMENT-VALUE
            END-ACCEPT.
 
+           PERFORM PARSE-SWITCH THRU PARSE-SWITCH-FN
+             VARYING SWITCH-INDEX FROM 2 BY 1
+             UNTIL SWITCH-INDEX > ARG-COUNT
+                OR ERROR-STRING NOT = SPACES.
+           IF ERROR-STRING NOT = SPACES
+             GO EXIT-PROGRAM
+           END-IF.
+
            MOVE 1   TO FILE-LINE.
+           MOVE 1   TO PC.
            MOVE "N" TO EOF.
            OPEN INPUT PROGRAM-FILE.
            PERFORM UNTIL EOF = "Y"
-             READ PROGRAM-FILE INTO INSTRUCTION (FILE-LINE)
-               AT END 
+             READ PROGRAM-FILE INTO INSTRUCTION-RECORD
+               AT END
                  MOVE "Y" TO EOF
                NOT AT END
-                 DISPLAY "Loaded: " INSTRUCTION (FILE-LINE) END-DISPLAY
-                 ADD 1 TO FILE-LINE 
-                   GIVING FILE-LINE
-                 END-ADD
+                 IF FILE-LINE > 999
+                   STRING "LOAD-PROGRAM | Deck exceeds table size"
+                     " (999): " FILE-LINE
+                     INTO ERROR-STRING
+                   END-STRING
+                   CLOSE PROGRAM-FILE
+                   GO EXIT-PROGRAM
+                 ELSE
+                   MOVE INSTRUCTION-RECORD TO INSTRUCTION (FILE-LINE)
+                   IF NOT QUIET-MODE
+                     DISPLAY "Loaded: " INSTRUCTION (FILE-LINE)
+                     END-DISPLAY
+                   END-IF
+                   ADD 1 TO FILE-LINE
+                     GIVING FILE-LINE
+                   END-ADD
+                 END-IF
              END-READ
            END-PERFORM.
            CLOSE PROGRAM-FILE.
+           IF RESTART-REQUESTED
+             PERFORM RESTORE-CHECKPOINT THRU RESTORE-CHECKPOINT-FN
+           ELSE
+             IF START-PC-GIVEN
+               IF START-PC < 1 OR START-PC >= FILE-LINE
+                 STRING "LOAD-PROGRAM | Bad start PC: " START-PC
+                   INTO ERROR-STRING
+                 END-STRING
+                 GO EXIT-PROGRAM
+               END-IF
+               MOVE START-PC TO PC
+             END-IF
+             IF INITIAL-X-GIVEN
+               MOVE INITIAL-X TO X
+             END-IF
+           END-IF.
        LOAD-PROGRAM-FN.
       *----------------*
            EXIT.
 
+       PARSE-SWITCH.
+      *---------------*
+           ACCEPT SWITCH-ARG
+             FROM ARGUMENT-VALUE
+           END-ACCEPT.
+           IF SWITCH-ARG = "RESTART"
+             SET RESTART-REQUESTED TO TRUE
+           ELSE
+             IF SWITCH-ARG = "QUIET"
+               SET QUIET-MODE TO TRUE
+             ELSE
+               UNSTRING SWITCH-ARG DELIMITED BY "="
+                 INTO SWITCH-KEYWORD SWITCH-VALUE
+               END-UNSTRING
+               EVALUATE SWITCH-KEYWORD
+                 WHEN "X"
+                   PERFORM PARSE-SWITCH-X THRU PARSE-SWITCH-X-FN
+                 WHEN "PC"
+                   PERFORM PARSE-SWITCH-PC THRU PARSE-SWITCH-PC-FN
+                 WHEN OTHER
+                   STRING "LOAD-PROGRAM | Bad switch: " SWITCH-ARG
+                     INTO ERROR-STRING
+                   END-STRING
+               END-EVALUATE
+             END-IF
+           END-IF.
+       PARSE-SWITCH-FN.
+      *------------------*
+           EXIT.
+
+       PARSE-SWITCH-X.
+      *-----------------*
+           IF SWITCH-VALUE-DIGITS IS NOT NUMERIC
+              OR SWITCH-VALUE-REST NOT = SPACES
+              OR (SWITCH-VALUE-SIGN NOT = SPACE
+                  AND SWITCH-VALUE-SIGN NOT = "+"
+                  AND SWITCH-VALUE-SIGN NOT = "-")
+             STRING "LOAD-PROGRAM | Bad X= switch value: " SWITCH-VALUE
+               INTO ERROR-STRING
+             END-STRING
+             GO PARSE-SWITCH-X-FN
+           END-IF.
+           IF SWITCH-VALUE-SIGN = "-"
+             COMPUTE INITIAL-X = SWITCH-VALUE-DIGITS * -1
+           ELSE
+             MOVE SWITCH-VALUE-DIGITS TO INITIAL-X
+           END-IF.
+           SET INITIAL-X-GIVEN TO TRUE.
+       PARSE-SWITCH-X-FN.
+      *--------------------*
+           EXIT.
+
+       PARSE-SWITCH-PC.
+      *------------------*
+           IF SWITCH-VALUE-DIGITS IS NOT NUMERIC
+              OR SWITCH-VALUE-SIGN NOT = SPACE
+              OR SWITCH-VALUE-REST NOT = SPACES
+             STRING "LOAD-PROGRAM | Bad PC= switch value: " SWITCH-VALUE
+               INTO ERROR-STRING
+             END-STRING
+             GO PARSE-SWITCH-PC-FN
+           END-IF.
+           MOVE SWITCH-VALUE-DIGITS TO START-PC.
+           SET START-PC-GIVEN TO TRUE.
+       PARSE-SWITCH-PC-FN.
+      *--------------------*
+           EXIT.
+
+       RESTORE-CHECKPOINT.
+      *--------------------*
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS NOT = "00"
+             STRING "RESTORE-CHECKPOINT | No checkpoint to restart from"
+               INTO ERROR-STRING
+             END-STRING
+             GO EXIT-PROGRAM
+           END-IF.
+           PERFORM UNTIL CHECKPOINT-STATUS = "10"
+             READ CHECKPOINT-FILE INTO CHECKPOINT-SNAPSHOT
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE "Y" TO CHECKPOINT-FOUND
+             END-READ
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
+           IF CHECKPOINT-FOUND NOT = "Y"
+             STRING "RESTORE-CHECKPOINT | Checkpoint file is empty"
+               INTO ERROR-STRING
+             END-STRING
+             GO EXIT-PROGRAM
+           END-IF.
+           MOVE CKP-SAVED-PC  TO PC.
+           MOVE CKP-SAVED-X   TO X.
+           PERFORM VARYING RAM-COPY-INDEX FROM 1 BY 1
+             UNTIL RAM-COPY-INDEX > 999
+             MOVE CKP-SAVED-RAM (RAM-COPY-INDEX) TO RAM (RAM-COPY-INDEX)
+           END-PERFORM.
+       RESTORE-CHECKPOINT-FN.
+      *-----------------------*
+           EXIT.
+
+       VALIDATE-PROGRAM.
+      *-----------------*
+           SUBTRACT 1 FROM FILE-LINE GIVING LAST-LINE.
+           PERFORM VARYING VALIDATE-INDEX FROM 1 BY 1
+             UNTIL VALIDATE-INDEX > LAST-LINE
+                OR ERROR-STRING NOT = SPACES
+             EVALUATE OPCODE (VALIDATE-INDEX)
+               WHEN "0" THRU "9"
+                 CONTINUE
+               WHEN OTHER
+                 STRING "VALIDATE-PROGRAM | Bad opcode at line "
+                   VALIDATE-INDEX ": " OPCODE (VALIDATE-INDEX)
+                   INTO ERROR-STRING
+                 END-STRING
+             END-EVALUATE
+             IF ERROR-STRING = SPACES
+               EVALUATE OPCODE (VALIDATE-INDEX)
+                 WHEN "1" WHEN "2" WHEN "3" WHEN "4"
+                   IF OPERAND (VALIDATE-INDEX) < 0
+                      OR OPERAND (VALIDATE-INDEX) > 998
+                     STRING "VALIDATE-PROGRAM | Bad operand at line "
+                       VALIDATE-INDEX ": " OPERAND (VALIDATE-INDEX)
+                       INTO ERROR-STRING
+                     END-STRING
+                   END-IF
+                 WHEN "6" WHEN "7" WHEN "8"
+                   IF OPERAND (VALIDATE-INDEX) < 1
+                      OR OPERAND (VALIDATE-INDEX) > LAST-LINE
+                     STRING "VALIDATE-PROGRAM | Bad operand at line "
+                       VALIDATE-INDEX ": " OPERAND (VALIDATE-INDEX)
+                       INTO ERROR-STRING
+                     END-STRING
+                   END-IF
+               END-EVALUATE
+             END-IF
+           END-PERFORM.
+       VALIDATE-PROGRAM-FN.
+      *--------------------*
+           EXIT.
+
+       EXECUTE-PROGRAM.
+      *-----------------*
+           SET PROGRAM-WAS-EXECUTED TO TRUE.
+           OPEN OUTPUT TRACE-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           PERFORM UNTIL PROGRAM-HALTED
+             IF PC >= FILE-LINE
+               STRING "EXECUTE-PROGRAM | PC ran off end of deck: "
+                 PC
+                 INTO ERROR-STRING
+               END-STRING
+               MOVE "Y" TO RUN-SWITCH
+             ELSE
+               MOVE PC TO FETCH-PC
+               MOVE 999 TO RAM-TOUCHED
+               ADD 1 TO OPERAND (PC) GIVING RAM-SUBSCRIPT
+               EVALUATE OPCODE (PC)
+                 WHEN "0"
+                   MOVE "Y" TO RUN-SWITCH
+                 WHEN "1"
+                   MOVE RAM (RAM-SUBSCRIPT) TO X
+                   MOVE OPERAND (PC) TO RAM-TOUCHED
+                   ADD 1 TO PC
+                 WHEN "2"
+                   MOVE X TO RAM (RAM-SUBSCRIPT)
+                   MOVE OPERAND (PC) TO RAM-TOUCHED
+                   ADD 1 TO PC
+                 WHEN "3"
+                   ADD RAM (RAM-SUBSCRIPT) TO X
+                   MOVE OPERAND (PC) TO RAM-TOUCHED
+                   ADD 1 TO PC
+                 WHEN "4"
+                   SUBTRACT RAM (RAM-SUBSCRIPT) FROM X
+                   MOVE OPERAND (PC) TO RAM-TOUCHED
+                   ADD 1 TO PC
+                 WHEN "5"
+                   MOVE OPERAND (PC) TO X
+                   ADD 1 TO PC
+                 WHEN "6"
+                   MOVE OPERAND (PC) TO PC
+                 WHEN "7"
+                   IF X = 0
+                     MOVE OPERAND (PC) TO PC
+                   ELSE
+                     ADD 1 TO PC
+                   END-IF
+                 WHEN "8"
+                   IF X NOT = 0
+                     MOVE OPERAND (PC) TO PC
+                   ELSE
+                     ADD 1 TO PC
+                   END-IF
+                 WHEN "9"
+                   DISPLAY X END-DISPLAY
+                   ADD 1 TO PC
+                 WHEN OTHER
+                   STRING "EXECUTE-PROGRAM | Bad opcode at line " PC
+                     ": " OPCODE (PC)
+                     INTO ERROR-STRING
+                   END-STRING
+                   MOVE "Y" TO RUN-SWITCH
+               END-EVALUATE
+               IF ERROR-STRING = SPACES
+                 MOVE FETCH-PC      TO TRC-PC
+                 MOVE OPCODE (FETCH-PC)   TO TRC-OPCODE
+                 MOVE OPERAND (FETCH-PC)  TO TRC-OPERAND
+                 MOVE X             TO TRC-X
+                 MOVE RAM-TOUCHED   TO TRC-RAM-TOUCHED
+                 MOVE TRACE-LINE    TO TRACE-RECORD
+                 WRITE TRACE-RECORD
+                 ADD 1 TO CHECKPOINT-COUNTER
+                 IF CHECKPOINT-COUNTER >= CHECKPOINT-INTERVAL
+                   PERFORM WRITE-CHECKPOINT THRU WRITE-CHECKPOINT-FN
+                   MOVE 0 TO CHECKPOINT-COUNTER
+                 END-IF
+               END-IF
+             END-IF
+           END-PERFORM.
+           PERFORM WRITE-CHECKPOINT THRU WRITE-CHECKPOINT-FN.
+           CLOSE TRACE-FILE.
+           CLOSE CHECKPOINT-FILE.
+       EXECUTE-PROGRAM-FN.
+      *------------------*
+           EXIT.
+
+       WRITE-CHECKPOINT.
+      *-------------------*
+           MOVE PC  TO CKP-PC.
+           MOVE X   TO CKP-X.
+           PERFORM VARYING RAM-COPY-INDEX FROM 1 BY 1
+             UNTIL RAM-COPY-INDEX > 999
+             MOVE RAM (RAM-COPY-INDEX) TO CKP-RAM (RAM-COPY-INDEX)
+           END-PERFORM.
+           WRITE CHECKPOINT-RECORD.
+       WRITE-CHECKPOINT-FN.
+      *----------------------*
+           EXIT.
+
+       WRITE-REPORT.
+      *---------------*
+           OPEN OUTPUT REPORT-FILE.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "GORBISTA RUN REPORT" INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "Final PC: " PC INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "Final X : " X INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "RAM DUMP (address: 10 values per line)"
+             INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE 0 TO REPORT-RAM-SLOT.
+           PERFORM WRITE-REPORT-RAM-LINE THRU WRITE-REPORT-RAM-LINE-FN
+             UNTIL REPORT-RAM-SLOT > 998.
+           CLOSE REPORT-FILE.
+       WRITE-REPORT-FN.
+      *----------------*
+           EXIT.
+
+       WRITE-REPORT-RAM-LINE.
+      *-------------------------*
+           MOVE REPORT-RAM-SLOT TO RPT-RAM-START.
+           PERFORM VARYING REPORT-COLUMN FROM 1 BY 1
+             UNTIL REPORT-COLUMN > 10
+             MOVE SPACES TO RPT-RAM-VALUE-X (REPORT-COLUMN)
+           END-PERFORM.
+           PERFORM VARYING REPORT-COLUMN FROM 1 BY 1
+             UNTIL REPORT-COLUMN > 10
+                OR REPORT-RAM-SLOT > 998
+             ADD 1 TO REPORT-RAM-SLOT GIVING RAM-SUBSCRIPT
+             MOVE RAM (RAM-SUBSCRIPT) TO RPT-RAM-VALUE (REPORT-COLUMN)
+             ADD 1 TO REPORT-RAM-SLOT
+           END-PERFORM.
+           MOVE REPORT-RAM-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+       WRITE-REPORT-RAM-LINE-FN.
+      *---------------------------*
+           EXIT.
+
