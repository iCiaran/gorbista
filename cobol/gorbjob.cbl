@@ -0,0 +1,256 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GORBJOB.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-FILE ASSIGN TO DYNAMIC JOB-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT-FILE"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD JOB-FILE.
+       01 JOB-STEP-RECORD.
+         03 JOB-DECK-PATH       PIC X(60).
+         03 FILLER              PIC X(1).
+         03 JOB-CARRY-FLAG      PIC X(1).
+         03 FILLER              PIC X(18).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+         03 CKP-PC              PIC 9(4).
+         03 CKP-X               PIC S9(3)
+                                 SIGN IS TRAILING SEPARATE CHARACTER.
+         03 CKP-RAM             PIC S9(3)
+                                 SIGN IS TRAILING SEPARATE CHARACTER
+                                 OCCURS 999 TIMES.
+
+       WORKING-STORAGE SECTION.
+       01 JOB-PATH                   PIC X(200).
+       01 GORBISTA-PATH              PIC X(200).
+       01 ARG-COUNT                  PIC 9(3).
+       01 ERROR-STRING               PIC X(100) VALUE SPACES.
+       01 EOF                        PIC X(1).
+       01 STEP-NUMBER                PIC 9(4) VALUE 0.
+       01 GORBJOB-COMMAND            PIC X(280).
+       01 RETURN-CODE-HOLD           PIC S9(4).
+       01 CHECKPOINT-STATUS          PIC X(2).
+       01 CHECKPOINT-FOUND           PIC X(1).
+       01 CARRY-PENDING-SWITCH       PIC X(1) VALUE "N".
+         88 CARRY-PENDING            VALUE "Y".
+       01 CARRIED-X                  PIC S9(3)
+                                      SIGN IS TRAILING SEPARATE
+                                      CHARACTER.
+       01 CARRIED-RAM                PIC S9(3)
+                                      SIGN IS TRAILING SEPARATE
+                                      CHARACTER
+                                      OCCURS 999 TIMES.
+       01 RAM-COPY-INDEX             PIC 9(4).
+       01 PATH-SCAN-INDEX            PIC 9(3).
+       01 PATH-BYTE                  PIC X(1).
+
+      *****************************************************
+      * JOB-STEP-RECORD LAYOUT (80 bytes, fixed field form) *
+      *    1-60  JOB-DECK-PATH   path to a GORBISTA object   *
+      *                          file (PROGRAM-FILE) to run  *
+      *                          as this step                *
+      *       61  FILLER         (space)                     *
+      *       62  JOB-CARRY-FLAG "Y" if this step's ending X  *
+      *                          and RAM are to be carried    *
+      *                          forward as the starting X    *
+      *                          and RAM of the NEXT step;    *
+      *                          "N" (or blank) to start the  *
+      *                          next step fresh               *
+      *   63-80  FILLER         free                          *
+      * Steps run in the order they appear. As soon as a step *
+      * exits with a non-zero RETURN-CODE (GORBISTA sets 16    *
+      * whenever it populates ERROR-STRING) the rest of the    *
+      * stream is abandoned - no further steps are run.        *
+      *****************************************************
+
+       PROCEDURE DIVISION.
+           PERFORM INITIALIZE-JOB THRU INITIALIZE-JOB-FN.
+           IF ERROR-STRING = SPACES
+             PERFORM RUN-JOB-STREAM THRU RUN-JOB-STREAM-FN
+           END-IF.
+
+       EXIT-PROGRAM.
+           IF ERROR-STRING NOT = SPACES
+             DISPLAY
+               "Error in " ERROR-STRING
+             END-DISPLAY
+             MOVE 16 TO RETURN-CODE
+           ELSE
+             MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       INITIALIZE-JOB.
+      *------------------*
+           ACCEPT ARG-COUNT
+             FROM ARGUMENT-NUMBER
+           END-ACCEPT.
+           IF ARG-COUNT NOT = 2
+             STRING "INITIALIZE-JOB | Wrong number of arguments: "
+               ARG-COUNT
+               INTO ERROR-STRING
+             END-STRING
+             GO EXIT-PROGRAM
+           END-IF.
+           ACCEPT GORBISTA-PATH
+             FROM ARGUMENT-VALUE
+           END-ACCEPT.
+           ACCEPT JOB-PATH
+             FROM ARGUMENT-VALUE
+           END-ACCEPT.
+       INITIALIZE-JOB-FN.
+      *---------------------*
+           EXIT.
+
+       RUN-JOB-STREAM.
+      *------------------*
+           MOVE "N" TO EOF.
+           OPEN INPUT JOB-FILE.
+           PERFORM RUN-JOB-STEP THRU RUN-JOB-STEP-FN
+             UNTIL EOF = "Y"
+                OR ERROR-STRING NOT = SPACES.
+           CLOSE JOB-FILE.
+       RUN-JOB-STREAM-FN.
+      *---------------------*
+           EXIT.
+
+       RUN-JOB-STEP.
+      *----------------*
+           READ JOB-FILE
+             AT END
+               MOVE "Y" TO EOF
+             NOT AT END
+               ADD 1 TO STEP-NUMBER GIVING STEP-NUMBER
+               IF JOB-DECK-PATH NOT = SPACES
+                 PERFORM EXECUTE-STEP THRU EXECUTE-STEP-FN
+               END-IF
+           END-READ.
+       RUN-JOB-STEP-FN.
+      *------------------*
+           EXIT.
+
+       EXECUTE-STEP.
+      *----------------*
+           PERFORM VALIDATE-DECK-PATH THRU VALIDATE-DECK-PATH-FN.
+           IF ERROR-STRING NOT = SPACES
+             GO EXECUTE-STEP-FN
+           END-IF.
+           IF CARRY-PENDING
+             PERFORM SEED-CARRIED-CHECKPOINT
+               THRU SEED-CARRIED-CHECKPOINT-FN
+             MOVE SPACES TO GORBJOB-COMMAND
+             STRING GORBISTA-PATH DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               JOB-DECK-PATH DELIMITED BY SPACE
+               " RESTART" DELIMITED BY SIZE
+               INTO GORBJOB-COMMAND
+             END-STRING
+           ELSE
+             MOVE SPACES TO GORBJOB-COMMAND
+             STRING GORBISTA-PATH DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               JOB-DECK-PATH DELIMITED BY SPACE
+               INTO GORBJOB-COMMAND
+             END-STRING
+           END-IF.
+           MOVE "N" TO CARRY-PENDING-SWITCH.
+           CALL "SYSTEM" USING GORBJOB-COMMAND.
+           DIVIDE RETURN-CODE BY 256 GIVING RETURN-CODE-HOLD.
+           IF RETURN-CODE-HOLD NOT = 0
+             STRING "EXECUTE-STEP | Step " STEP-NUMBER
+               " failed, return code: " RETURN-CODE-HOLD
+               INTO ERROR-STRING
+             END-STRING
+             GO EXECUTE-STEP-FN
+           END-IF.
+           IF JOB-CARRY-FLAG = "Y"
+             PERFORM HARVEST-CHECKPOINT THRU HARVEST-CHECKPOINT-FN
+           END-IF.
+       EXECUTE-STEP-FN.
+      *------------------*
+           EXIT.
+
+       VALIDATE-DECK-PATH.
+      *-----------------------*
+           PERFORM VARYING PATH-SCAN-INDEX FROM 1 BY 1
+             UNTIL PATH-SCAN-INDEX > 60
+                OR ERROR-STRING NOT = SPACES
+             MOVE JOB-DECK-PATH (PATH-SCAN-INDEX:1) TO PATH-BYTE
+             EVALUATE PATH-BYTE
+               WHEN ";"  WHEN "&"  WHEN "|"  WHEN "`"  WHEN "$"
+               WHEN "("  WHEN ")"  WHEN "<"  WHEN ">"  WHEN "'"
+               WHEN QUOTE  WHEN "\"  WHEN "*"  WHEN "?"  WHEN "~"
+                 STRING "EXECUTE-STEP | Step " STEP-NUMBER
+                   " has an unsafe character in deck path: "
+                   JOB-DECK-PATH
+                   INTO ERROR-STRING
+                 END-STRING
+               WHEN OTHER
+                 CONTINUE
+             END-EVALUATE
+           END-PERFORM.
+       VALIDATE-DECK-PATH-FN.
+      *---------------------------*
+           EXIT.
+
+       HARVEST-CHECKPOINT.
+      *-----------------------*
+           MOVE "N" TO CHECKPOINT-FOUND.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS NOT = "00"
+             STRING "HARVEST-CHECKPOINT | Step " STEP-NUMBER
+               " left no checkpoint to carry forward"
+               INTO ERROR-STRING
+             END-STRING
+             GO HARVEST-CHECKPOINT-FN
+           END-IF.
+           PERFORM UNTIL CHECKPOINT-STATUS = "10"
+             READ CHECKPOINT-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE "Y" TO CHECKPOINT-FOUND
+                 MOVE CKP-X TO CARRIED-X
+                 PERFORM VARYING RAM-COPY-INDEX FROM 1 BY 1
+                   UNTIL RAM-COPY-INDEX > 999
+                   MOVE CKP-RAM (RAM-COPY-INDEX)
+                     TO CARRIED-RAM (RAM-COPY-INDEX)
+                 END-PERFORM
+             END-READ
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
+           IF CHECKPOINT-FOUND NOT = "Y"
+             STRING "HARVEST-CHECKPOINT | Step " STEP-NUMBER
+               " left an empty checkpoint"
+               INTO ERROR-STRING
+             END-STRING
+             GO HARVEST-CHECKPOINT-FN
+           END-IF.
+           SET CARRY-PENDING TO TRUE.
+       HARVEST-CHECKPOINT-FN.
+      *--------------------------*
+           EXIT.
+
+       SEED-CARRIED-CHECKPOINT.
+      *----------------------------*
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE 1 TO CKP-PC.
+           MOVE CARRIED-X TO CKP-X.
+           PERFORM VARYING RAM-COPY-INDEX FROM 1 BY 1
+             UNTIL RAM-COPY-INDEX > 999
+             MOVE CARRIED-RAM (RAM-COPY-INDEX)
+               TO CKP-RAM (RAM-COPY-INDEX)
+           END-PERFORM.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       SEED-CARRIED-CHECKPOINT-FN.
+      *-------------------------------*
+           EXIT.
